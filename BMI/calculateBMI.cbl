@@ -1,23 +1,302 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BMI-CALCULATOR.
        AUTHOR. EMMANUELLE NGAN HA NGUYEN
-      *This program reads input from the user
+      *This program runs as a morning batch job.  It reads the day's
+      *member-intake file, computes and classifies BMI for every
+      *member in the roster in a single pass, and appends the result
+      *to the member history file so a member's BMI can be tracked
+      *across visits.
+      *A rerun the same day skips any member who already has a
+      *history record dated today - looked up in BMIHIST itself
+      *rather than assumed from MEMBER-ID order, since MEMINTAKE is
+      *appended to by walk-in arrival order (see GET-INPUT) and is
+      *not guaranteed to be sorted by MEMBER-ID.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMBER-INTAKE-FILE ASSIGN TO "MEMINTAKE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INTAKE-STATUS.
+           SELECT BMI-HISTORY-FILE ASSIGN TO "BMIHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HIST-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXC-STATUS.
+           SELECT BMI-CONTROL-FILE ASSIGN TO "BMICTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTL-STATUS.
+           SELECT WELLNESS-EXTRACT-FILE ASSIGN TO "WELLEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WELL-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  MEMBER-INTAKE-FILE.
+           COPY MEMREC.
+       FD  BMI-HISTORY-FILE.
+           COPY BMIHIST.
+       FD  EXCEPTION-FILE.
+           COPY EXCPREC.
+       FD  BMI-CONTROL-FILE.
+           COPY BMICTL.
+       FD  WELLNESS-EXTRACT-FILE.
+           COPY WELLREC.
+
        WORKING-STORAGE SECTION.
-       01 WEIGHT PIC 999.
-       01 HEIGHT_INCHES PIC 999.
-       01 BMI PIC 999V99.
+       01 INTAKE-STATUS PIC XX.
+       01 HIST-STATUS PIC XX.
+       01 EXC-STATUS PIC XX.
+       01 CTL-STATUS PIC XX.
+       01 WELL-STATUS PIC XX.
+       01 WS-BMI-THRESHOLD PIC 999V99 VALUE 025.00.
+       01 WS-PARSED-THRESHOLD PIC 999V99 VALUE ZERO.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+       01 WS-HIST-EOF-SWITCH PIC X VALUE "N".
+       01 WS-RECORD-VALID PIC X VALUE "Y".
+       01 WS-ALREADY-DONE PIC X VALUE "N".
+       01 WS-TODAY PIC 9(08).
+       01 WS-HEIGHT-IN PIC 999.
+       01 WS-WEIGHT-LB PIC 999.
+       01 WS-EXC-REASON-CODE PIC X(04).
+       01 WS-EXC-REASON-TEXT PIC X(40).
+       01 WS-COMPLETED-COUNT PIC 9(04) VALUE ZERO.
+       01 WS-COMPLETED-SUB PIC 9(04) VALUE ZERO.
+       01 WS-COMPLETED-TABLE.
+           05 WS-COMPLETED-ID PIC X(06) OCCURS 9999 TIMES.
 
        PROCEDURE DIVISION.
        0100-START-HERE.
-           DISPLAY "Enter your height in inches: ".
-           ACCEPT HEIGHT_INCHES.
-           DISPLAY "Enter your weight in pounds: ".
-           ACCEPT WEIGHT.
-           COMPUTE BMI = WEIGHT * 703 / (HEIGHT_INCHES * HEIGHT_INCHES).
-           DISPLAY "Your BMI is: " BMI "%".
-           STOP RUN. 
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           OPEN INPUT MEMBER-INTAKE-FILE.
+           IF INTAKE-STATUS = "35"
+               DISPLAY "No member intake records found for today."
+           ELSE
+               PERFORM 0150-LOAD-COMPLETED-TABLE
+               OPEN EXTEND BMI-HISTORY-FILE
+               IF HIST-STATUS = "35"
+                   OPEN OUTPUT BMI-HISTORY-FILE
+               END-IF
+               OPEN EXTEND EXCEPTION-FILE
+               IF EXC-STATUS = "35"
+                   OPEN OUTPUT EXCEPTION-FILE
+               END-IF
+               OPEN EXTEND WELLNESS-EXTRACT-FILE
+               IF WELL-STATUS = "35"
+                   OPEN OUTPUT WELLNESS-EXTRACT-FILE
+               END-IF
+               PERFORM 0160-LOAD-CONTROL
+               PERFORM 0200-READ-NEXT-RECORD
+               PERFORM 0300-PROCESS-RECORD UNTIL WS-EOF-SWITCH = "Y"
+               CLOSE MEMBER-INTAKE-FILE BMI-HISTORY-FILE
+                   EXCEPTION-FILE WELLNESS-EXTRACT-FILE
+           END-IF.
+           STOP RUN.
+
+       0150-LOAD-COMPLETED-TABLE.
+           MOVE ZERO TO WS-COMPLETED-COUNT.
+           OPEN INPUT BMI-HISTORY-FILE.
+           IF HIST-STATUS NOT = "35"
+               MOVE "N" TO WS-HIST-EOF-SWITCH
+               PERFORM 0151-READ-HISTORY-RECORD
+               PERFORM 0152-ADD-COMPLETED-ENTRY
+                   UNTIL WS-HIST-EOF-SWITCH = "Y"
+               CLOSE BMI-HISTORY-FILE
+           END-IF.
+
+       0151-READ-HISTORY-RECORD.
+           READ BMI-HISTORY-FILE
+               AT END
+                   MOVE "Y" TO WS-HIST-EOF-SWITCH
+           END-READ.
+
+       0152-ADD-COMPLETED-ENTRY.
+           IF HIST-DATE-COMPUTED = WS-TODAY
+               AND WS-COMPLETED-COUNT < 9999
+               ADD 1 TO WS-COMPLETED-COUNT
+               MOVE HIST-MEMBER-ID
+                   TO WS-COMPLETED-ID(WS-COMPLETED-COUNT)
+           END-IF.
+           PERFORM 0151-READ-HISTORY-RECORD.
+
+       0160-LOAD-CONTROL.
+           OPEN INPUT BMI-CONTROL-FILE.
+           IF CTL-STATUS NOT = "35"
+               READ BMI-CONTROL-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               COMPUTE WS-PARSED-THRESHOLD =
+                   FUNCTION NUMVAL(CTL-BMI-THRESHOLD-TEXT)
+                   ON SIZE ERROR
+                       MOVE ZERO TO WS-PARSED-THRESHOLD
+               END-COMPUTE
+               IF WS-PARSED-THRESHOLD > ZERO
+                   MOVE WS-PARSED-THRESHOLD TO WS-BMI-THRESHOLD
+               ELSE
+                   DISPLAY "BMICTL threshold value '"
+                       CTL-BMI-THRESHOLD-TEXT
+                       "' is not a usable number, keeping default "
+                       WS-BMI-THRESHOLD
+               END-IF
+               CLOSE BMI-CONTROL-FILE
+           END-IF.
+
+       0200-READ-NEXT-RECORD.
+           READ MEMBER-INTAKE-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       0300-PROCESS-RECORD.
+           PERFORM 0310-CHECK-ALREADY-DONE.
+           IF WS-ALREADY-DONE = "N"
+               MOVE "Y" TO WS-RECORD-VALID
+               PERFORM 0320-VALIDATE-UNIT-CODE
+               IF WS-RECORD-VALID = "Y"
+                   PERFORM 0325-CONVERT-UNITS
+               END-IF
+               IF WS-RECORD-VALID = "Y"
+                   PERFORM 0350-VALIDATE-RECORD
+               END-IF
+               IF WS-RECORD-VALID = "Y"
+                   MOVE MEMBER-ID TO HIST-MEMBER-ID
+                   MOVE NAME TO HIST-NAME
+                   MOVE WS-HEIGHT-IN TO HIST-HEIGHT-INCHES
+                   MOVE WS-WEIGHT-LB TO HIST-WEIGHT
+                   COMPUTE HIST-BMI = WS-WEIGHT-LB * 703 /
+                       (WS-HEIGHT-IN * WS-HEIGHT-IN)
+                   MOVE WS-TODAY TO HIST-DATE-COMPUTED
+                   PERFORM 0400-CLASSIFY-BMI
+                   WRITE BMI-HISTORY-RECORD
+                   PERFORM 0330-MARK-COMPLETED
+                   IF HIST-BMI >= WS-BMI-THRESHOLD
+                       PERFORM 0500-WRITE-WELLNESS-EXTRACT
+                   END-IF
+                   DISPLAY "Member " HIST-MEMBER-ID " "
+                       FUNCTION TRIM(HIST-NAME) " BMI is: " HIST-BMI
+                       " (" HIST-BMI-CATEGORY ")"
+               END-IF
+           ELSE
+               DISPLAY "Member " MEMBER-ID
+                   ": already has a BMI on file for today, skipped"
+           END-IF.
+           PERFORM 0200-READ-NEXT-RECORD.
+
+       0310-CHECK-ALREADY-DONE.
+           MOVE "N" TO WS-ALREADY-DONE.
+           MOVE 1 TO WS-COMPLETED-SUB.
+           PERFORM 0311-SCAN-COMPLETED-ENTRY
+               UNTIL WS-COMPLETED-SUB > WS-COMPLETED-COUNT
+               OR WS-ALREADY-DONE = "Y".
+
+       0311-SCAN-COMPLETED-ENTRY.
+           IF WS-COMPLETED-ID(WS-COMPLETED-SUB) = MEMBER-ID
+               MOVE "Y" TO WS-ALREADY-DONE
+           ELSE
+               ADD 1 TO WS-COMPLETED-SUB
+           END-IF.
+
+       0330-MARK-COMPLETED.
+           IF WS-COMPLETED-COUNT < 9999
+               ADD 1 TO WS-COMPLETED-COUNT
+               MOVE MEMBER-ID TO WS-COMPLETED-ID(WS-COMPLETED-COUNT)
+           END-IF.
+
+       0320-VALIDATE-UNIT-CODE.
+           IF UNIT-CODE NOT = "I" AND UNIT-CODE NOT = "M"
+               MOVE "N" TO WS-RECORD-VALID
+               MOVE "UC01" TO WS-EXC-REASON-CODE
+               MOVE "Unit code not I or M" TO WS-EXC-REASON-TEXT
+               PERFORM 0910-LOG-EXCEPTION
+               DISPLAY "Member " MEMBER-ID
+                   ": invalid unit code, record skipped"
+           END-IF.
+
+       0325-CONVERT-UNITS.
+           IF UNIT-CODE = "M"
+               COMPUTE WS-HEIGHT-IN ROUNDED = HEIGHT_INCHES / 2.54
+                   ON SIZE ERROR
+                       MOVE "N" TO WS-RECORD-VALID
+                       MOVE "HT01" TO WS-EXC-REASON-CODE
+                       MOVE "Height out of realistic range"
+                           TO WS-EXC-REASON-TEXT
+                       PERFORM 0910-LOG-EXCEPTION
+                       DISPLAY "Member " MEMBER-ID
+                           ": height conversion overflow, "
+                           "record skipped"
+               END-COMPUTE
+               IF WS-RECORD-VALID = "Y"
+                   COMPUTE WS-WEIGHT-LB ROUNDED = WEIGHT * 2.20462
+                       ON SIZE ERROR
+                           MOVE "N" TO WS-RECORD-VALID
+                           MOVE "WT01" TO WS-EXC-REASON-CODE
+                           MOVE "Weight out of realistic range"
+                               TO WS-EXC-REASON-TEXT
+                           PERFORM 0910-LOG-EXCEPTION
+                           DISPLAY "Member " MEMBER-ID
+                               ": weight conversion overflow, "
+                               "record skipped"
+                   END-COMPUTE
+               END-IF
+           ELSE
+               MOVE HEIGHT_INCHES TO WS-HEIGHT-IN
+               MOVE WEIGHT TO WS-WEIGHT-LB
+           END-IF.
+
+       0350-VALIDATE-RECORD.
+           IF WS-HEIGHT-IN IS NOT NUMERIC
+               OR WS-HEIGHT-IN < 36 OR WS-HEIGHT-IN > 84
+               MOVE "N" TO WS-RECORD-VALID
+               MOVE "HT01" TO WS-EXC-REASON-CODE
+               MOVE "Height out of realistic range"
+                   TO WS-EXC-REASON-TEXT
+               PERFORM 0910-LOG-EXCEPTION
+               DISPLAY "Member " MEMBER-ID
+                   ": height out of range, record skipped"
+           END-IF.
+           IF WS-WEIGHT-LB IS NOT NUMERIC
+               OR WS-WEIGHT-LB < 50 OR WS-WEIGHT-LB > 600
+               MOVE "N" TO WS-RECORD-VALID
+               MOVE "WT01" TO WS-EXC-REASON-CODE
+               MOVE "Weight out of realistic range"
+                   TO WS-EXC-REASON-TEXT
+               PERFORM 0910-LOG-EXCEPTION
+               DISPLAY "Member " MEMBER-ID
+                   ": weight out of range, record skipped"
+           END-IF.
+
+       0910-LOG-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-RECORD.
+           MOVE "BMI-CALCULATOR" TO EXC-SOURCE-PROGRAM.
+           MOVE MEMBER-ID TO EXC-MEMBER-ID.
+           MOVE WS-EXC-REASON-CODE TO EXC-REASON-CODE.
+           MOVE WS-EXC-REASON-TEXT TO EXC-REASON-TEXT.
+           MOVE WS-TODAY TO EXC-DATE.
+           WRITE EXCEPTION-RECORD.
+
+       0400-CLASSIFY-BMI.
+           IF HIST-BMI < 18.5
+               MOVE "UNDERWEIGHT" TO HIST-BMI-CATEGORY
+           ELSE
+               IF HIST-BMI < 25.0
+                   MOVE "NORMAL" TO HIST-BMI-CATEGORY
+               ELSE
+                   IF HIST-BMI < 30.0
+                       MOVE "OVERWEIGHT" TO HIST-BMI-CATEGORY
+                   ELSE
+                       MOVE "OBESE" TO HIST-BMI-CATEGORY
+                   END-IF
+               END-IF
+           END-IF.
+
+       0500-WRITE-WELLNESS-EXTRACT.
+           MOVE HIST-MEMBER-ID TO WELL-MEMBER-ID.
+           MOVE HIST-NAME TO WELL-NAME.
+           MOVE HIST-HEIGHT-INCHES TO WELL-HEIGHT-INCHES.
+           MOVE HIST-WEIGHT TO WELL-WEIGHT.
+           MOVE HIST-BMI TO WELL-BMI.
+           MOVE HIST-BMI-CATEGORY TO WELL-BMI-CATEGORY.
+           MOVE WS-TODAY TO WELL-REFERRAL-DATE.
+           WRITE WELLNESS-EXTRACT-RECORD.
        END PROGRAM BMI-CALCULATOR.
- 
\ No newline at end of file
