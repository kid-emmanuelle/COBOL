@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BMI-SUMMARY-REPORT.
+       AUTHOR. EMMANUELLE NGAN HA NGUYEN
+      *This program runs at the end of the day, after BMI-CALCULATOR
+      *has finished appending the day's member BMI results to the
+      *history file.  It reads BMIHIST, tallies today's records by
+      *BMI category, and reports the min/max/average BMI seen so the
+      *shift lead can see how the floor trended without re-adding
+      *every calculation by hand.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BMI-HISTORY-FILE ASSIGN TO "BMIHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BMI-HISTORY-FILE.
+           COPY BMIHIST.
+
+       WORKING-STORAGE SECTION.
+       01 HIST-STATUS PIC XX.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+       01 WS-TODAY PIC 9(08).
+       01 WS-RECORD-COUNT PIC 9(05) VALUE ZERO.
+       01 WS-BMI-TOTAL PIC 9(07)V99 VALUE ZERO.
+       01 WS-BMI-MIN PIC 999V99.
+       01 WS-BMI-MAX PIC 999V99 VALUE ZERO.
+       01 WS-BMI-AVERAGE PIC 999V99 VALUE ZERO.
+       01 WS-COUNT-UNDERWEIGHT PIC 9(05) VALUE ZERO.
+       01 WS-COUNT-NORMAL PIC 9(05) VALUE ZERO.
+       01 WS-COUNT-OVERWEIGHT PIC 9(05) VALUE ZERO.
+       01 WS-COUNT-OBESE PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0100-START-HERE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE 999.99 TO WS-BMI-MIN.
+           OPEN INPUT BMI-HISTORY-FILE.
+           IF HIST-STATUS NOT = "35"
+               PERFORM 0200-READ-NEXT-RECORD
+               PERFORM 0300-TALLY-RECORD UNTIL WS-EOF-SWITCH = "Y"
+               CLOSE BMI-HISTORY-FILE
+           END-IF.
+           PERFORM 0400-PRINT-SUMMARY.
+           STOP RUN.
+
+       0200-READ-NEXT-RECORD.
+           READ BMI-HISTORY-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       0300-TALLY-RECORD.
+           IF HIST-DATE-COMPUTED = WS-TODAY
+               ADD 1 TO WS-RECORD-COUNT
+               ADD HIST-BMI TO WS-BMI-TOTAL
+               IF HIST-BMI < WS-BMI-MIN
+                   MOVE HIST-BMI TO WS-BMI-MIN
+               END-IF
+               IF HIST-BMI > WS-BMI-MAX
+                   MOVE HIST-BMI TO WS-BMI-MAX
+               END-IF
+               EVALUATE HIST-BMI-CATEGORY
+                   WHEN "UNDERWEIGHT"
+                       ADD 1 TO WS-COUNT-UNDERWEIGHT
+                   WHEN "NORMAL"
+                       ADD 1 TO WS-COUNT-NORMAL
+                   WHEN "OVERWEIGHT"
+                       ADD 1 TO WS-COUNT-OVERWEIGHT
+                   WHEN "OBESE"
+                       ADD 1 TO WS-COUNT-OBESE
+               END-EVALUATE
+           END-IF.
+           PERFORM 0200-READ-NEXT-RECORD.
+
+       0400-PRINT-SUMMARY.
+           DISPLAY "===== BMI SUMMARY REPORT FOR " WS-TODAY " =====".
+           IF WS-RECORD-COUNT = ZERO
+               DISPLAY "No member BMI records found for today."
+           ELSE
+               COMPUTE WS-BMI-AVERAGE ROUNDED =
+                   WS-BMI-TOTAL / WS-RECORD-COUNT
+               DISPLAY "Members processed today: " WS-RECORD-COUNT
+               DISPLAY "  Underweight: " WS-COUNT-UNDERWEIGHT
+               DISPLAY "  Normal:      " WS-COUNT-NORMAL
+               DISPLAY "  Overweight:  " WS-COUNT-OVERWEIGHT
+               DISPLAY "  Obese:       " WS-COUNT-OBESE
+               DISPLAY "Minimum BMI: " WS-BMI-MIN
+               DISPLAY "Maximum BMI: " WS-BMI-MAX
+               DISPLAY "Average BMI: " WS-BMI-AVERAGE
+           END-IF.
+       END PROGRAM BMI-SUMMARY-REPORT.
