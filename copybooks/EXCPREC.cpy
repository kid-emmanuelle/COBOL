@@ -0,0 +1,10 @@
+      *This is the daily exceptions record.  GET-INPUT and
+      *BMI-CALCULATOR both append one of these whenever an entry is
+      *rejected, so QA can review what the front desk actually
+      *mistyped instead of the bad entry disappearing at the reprompt.
+       01  EXCEPTION-RECORD.
+           05  EXC-SOURCE-PROGRAM PIC X(14).
+           05  EXC-MEMBER-ID PIC X(06).
+           05  EXC-REASON-CODE PIC X(04).
+           05  EXC-REASON-TEXT PIC X(40).
+           05  EXC-DATE PIC 9(08).
