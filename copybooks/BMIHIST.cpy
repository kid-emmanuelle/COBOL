@@ -0,0 +1,11 @@
+      *This is the dated member BMI history record.  BMI-CALCULATOR
+      *appends one per member processed so a member's BMI can be
+      *tracked across visits.
+       01  BMI-HISTORY-RECORD.
+           05  HIST-MEMBER-ID PIC X(06).
+           05  HIST-NAME PIC A(20).
+           05  HIST-HEIGHT-INCHES PIC 999.
+           05  HIST-WEIGHT PIC 999.
+           05  HIST-BMI PIC 999V99.
+           05  HIST-BMI-CATEGORY PIC X(11).
+           05  HIST-DATE-COMPUTED PIC 9(08).
