@@ -0,0 +1,13 @@
+      *This is the outbound extract record in the layout the
+      *wellness-program enrollment system expects.  BMI-CALCULATOR
+      *appends one per member whose BMI is at or above the referral
+      *threshold so qualifying members are flagged for outreach
+      *automatically instead of being manually re-keyed.
+       01  WELLNESS-EXTRACT-RECORD.
+           05  WELL-MEMBER-ID PIC X(06).
+           05  WELL-NAME PIC A(20).
+           05  WELL-HEIGHT-INCHES PIC 999.
+           05  WELL-WEIGHT PIC 999.
+           05  WELL-BMI PIC 999V99.
+           05  WELL-BMI-CATEGORY PIC X(11).
+           05  WELL-REFERRAL-DATE PIC 9(08).
