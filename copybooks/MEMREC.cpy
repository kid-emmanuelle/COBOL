@@ -0,0 +1,14 @@
+      *This is the member intake record read by BMI-CALCULATOR's
+      *morning batch run.  One record per member in the day's roster.
+      *NAME carries the member's name forward from GET-INPUT so a
+      *computed BMI can always be tied back to who it belongs to.
+      *UNIT-CODE tells BMI-CALCULATOR how to read HEIGHT_INCHES and
+      *WEIGHT below: "I" means inches/pounds as-is, "M" means the
+      *values are actually centimeters/kilograms and need converting
+      *before BMI is computed.
+       01  MEMBER-INTAKE-RECORD.
+           05  MEMBER-ID PIC X(06).
+           05  NAME PIC A(20).
+           05  UNIT-CODE PIC X.
+           05  HEIGHT_INCHES PIC 999.
+           05  WEIGHT PIC 999.
