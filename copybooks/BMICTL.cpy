@@ -0,0 +1,11 @@
+      *This is the BMI-CALCULATOR control record.  It holds the BMI
+      *threshold at or above which a member is extracted to the
+      *wellness-program enrollment interface.  Site operations can
+      *change the outreach cutoff by updating this one record instead
+      *of a recompile.  CTL-BMI-THRESHOLD-TEXT is plain typed-in text
+      *with an explicit decimal point, up to 3 digits, a period, and
+      *2 digits (for example 028.00 or 30.00) - BMI-CALCULATOR parses
+      *it with FUNCTION NUMVAL rather than requiring an unformatted
+      *fixed-width number nobody would think to type by hand.
+       01  BMI-CONTROL-RECORD.
+           05  CTL-BMI-THRESHOLD-TEXT PIC X(06).
