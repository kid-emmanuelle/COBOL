@@ -4,16 +4,181 @@
       *This is a comment in COBOL
       *Columns 8-11 A Margin
       *Columns 12-72 B Margin
+      *This program is the front-desk intake screen.  It greets the
+      *member, collects their name and measurements, and appends the
+      *result to the member-intake file so the morning BMI-CALCULATOR
+      *batch run has a single, name-linked record to work from.
+      *A blank name, a bad unit code, or a height/weight outside the
+      *realistic range is rejected, logged to the daily exceptions
+      *file, and re-prompted rather than let through - the same
+      *checks BMI-CALCULATOR applies to the batch, applied here at
+      *the point of entry.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMBER-INTAKE-FILE ASSIGN TO "MEMINTAKE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INTAKE-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXC-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  MEMBER-INTAKE-FILE.
+           COPY MEMREC.
+       FD  EXCEPTION-FILE.
+           COPY EXCPREC.
+
        WORKING-STORAGE SECTION.
-       01 NAME PIC A(20).
+       01 INTAKE-STATUS PIC XX.
+       01 EXC-STATUS PIC XX.
+       01 WS-TODAY PIC 9(08).
+       01 WS-NAME-VALID PIC X VALUE "N".
+       01 WS-MEMBER-ID-VALID PIC X VALUE "N".
+       01 WS-UNIT-VALID PIC X VALUE "N".
+       01 WS-MEASURE-VALID PIC X VALUE "N".
+       01 WS-HEIGHT-IN PIC 999.
+       01 WS-WEIGHT-LB PIC 999.
 
        PROCEDURE DIVISION.
        0100-START-HERE.
-           DISPLAY "Please enters your name: ".
-           ACCEPT NAME.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           PERFORM 0110-CAPTURE-NAME UNTIL WS-NAME-VALID = "Y".
            DISPLAY "It is nice to meet you, " FUNCTION TRIM(NAME) "!".
+           PERFORM 0200-COLLECT-MEASUREMENTS.
+           PERFORM 0300-SAVE-INTAKE-RECORD.
            STOP RUN.
+
+       0110-CAPTURE-NAME.
+           DISPLAY "Please enters your name: ".
+           ACCEPT NAME.
+           IF FUNCTION TRIM(NAME) = SPACES
+               PERFORM 0120-LOG-BLANK-NAME
+           ELSE
+               MOVE "Y" TO WS-NAME-VALID
+           END-IF.
+
+       0120-LOG-BLANK-NAME.
+           MOVE SPACES TO EXCEPTION-RECORD.
+           MOVE "GET-INPUT" TO EXC-SOURCE-PROGRAM.
+           MOVE SPACES TO EXC-MEMBER-ID.
+           MOVE "NM01" TO EXC-REASON-CODE.
+           MOVE "Member name left blank" TO EXC-REASON-TEXT.
+           MOVE WS-TODAY TO EXC-DATE.
+           PERFORM 0900-WRITE-EXCEPTION.
+           DISPLAY "Name cannot be blank, please try again.".
+
+       0200-COLLECT-MEASUREMENTS.
+           PERFORM 0205-CAPTURE-MEMBER-ID UNTIL WS-MEMBER-ID-VALID = "Y".
+           PERFORM 0210-CAPTURE-UNIT-CODE UNTIL WS-UNIT-VALID = "Y".
+           PERFORM 0220-CAPTURE-HEIGHT-WEIGHT
+               UNTIL WS-MEASURE-VALID = "Y".
+
+       0205-CAPTURE-MEMBER-ID.
+           DISPLAY "Enter your member ID: ".
+           ACCEPT MEMBER-ID.
+           IF FUNCTION TRIM(MEMBER-ID) = SPACES
+               PERFORM 0207-LOG-BLANK-MEMBER-ID
+           ELSE
+               MOVE "Y" TO WS-MEMBER-ID-VALID
+           END-IF.
+
+       0207-LOG-BLANK-MEMBER-ID.
+           MOVE SPACES TO EXCEPTION-RECORD.
+           MOVE "GET-INPUT" TO EXC-SOURCE-PROGRAM.
+           MOVE SPACES TO EXC-MEMBER-ID.
+           MOVE "ID01" TO EXC-REASON-CODE.
+           MOVE "Member ID left blank" TO EXC-REASON-TEXT.
+           MOVE WS-TODAY TO EXC-DATE.
+           PERFORM 0900-WRITE-EXCEPTION.
+           DISPLAY "Member ID cannot be blank, please try again.".
+
+       0210-CAPTURE-UNIT-CODE.
+           DISPLAY "Enter unit of measure, I=inches/lbs, M=cm/kg: ".
+           ACCEPT UNIT-CODE.
+           IF UNIT-CODE = "I" OR UNIT-CODE = "M"
+               MOVE "Y" TO WS-UNIT-VALID
+           ELSE
+               PERFORM 0215-LOG-BAD-UNIT-CODE
+           END-IF.
+
+       0215-LOG-BAD-UNIT-CODE.
+           MOVE SPACES TO EXCEPTION-RECORD.
+           MOVE "GET-INPUT" TO EXC-SOURCE-PROGRAM.
+           MOVE MEMBER-ID TO EXC-MEMBER-ID.
+           MOVE "UC01" TO EXC-REASON-CODE.
+           MOVE "Unit code not I or M" TO EXC-REASON-TEXT.
+           MOVE WS-TODAY TO EXC-DATE.
+           PERFORM 0900-WRITE-EXCEPTION.
+           DISPLAY "Unit code must be I or M, please try again.".
+
+       0220-CAPTURE-HEIGHT-WEIGHT.
+           DISPLAY "Enter your height: ".
+           ACCEPT HEIGHT_INCHES.
+           DISPLAY "Enter your weight: ".
+           ACCEPT WEIGHT.
+           MOVE "Y" TO WS-MEASURE-VALID.
+           PERFORM 0225-CONVERT-FOR-CHECK.
+           IF WS-HEIGHT-IN IS NOT NUMERIC
+               OR WS-HEIGHT-IN < 36 OR WS-HEIGHT-IN > 84
+               MOVE "N" TO WS-MEASURE-VALID
+               PERFORM 0230-LOG-BAD-HEIGHT
+           END-IF.
+           IF WS-WEIGHT-LB IS NOT NUMERIC
+               OR WS-WEIGHT-LB < 50 OR WS-WEIGHT-LB > 600
+               MOVE "N" TO WS-MEASURE-VALID
+               PERFORM 0235-LOG-BAD-WEIGHT
+           END-IF.
+
+       0225-CONVERT-FOR-CHECK.
+           IF UNIT-CODE = "M"
+               COMPUTE WS-HEIGHT-IN ROUNDED = HEIGHT_INCHES / 2.54
+                   ON SIZE ERROR
+                       MOVE ZERO TO WS-HEIGHT-IN
+               END-COMPUTE
+               COMPUTE WS-WEIGHT-LB ROUNDED = WEIGHT * 2.20462
+                   ON SIZE ERROR
+                       MOVE ZERO TO WS-WEIGHT-LB
+               END-COMPUTE
+           ELSE
+               MOVE HEIGHT_INCHES TO WS-HEIGHT-IN
+               MOVE WEIGHT TO WS-WEIGHT-LB
+           END-IF.
+
+       0230-LOG-BAD-HEIGHT.
+           MOVE SPACES TO EXCEPTION-RECORD.
+           MOVE "GET-INPUT" TO EXC-SOURCE-PROGRAM.
+           MOVE MEMBER-ID TO EXC-MEMBER-ID.
+           MOVE "HT01" TO EXC-REASON-CODE.
+           MOVE "Height out of realistic range" TO EXC-REASON-TEXT.
+           MOVE WS-TODAY TO EXC-DATE.
+           PERFORM 0900-WRITE-EXCEPTION.
+           DISPLAY "Height out of realistic range, try again.".
+
+       0235-LOG-BAD-WEIGHT.
+           MOVE SPACES TO EXCEPTION-RECORD.
+           MOVE "GET-INPUT" TO EXC-SOURCE-PROGRAM.
+           MOVE MEMBER-ID TO EXC-MEMBER-ID.
+           MOVE "WT01" TO EXC-REASON-CODE.
+           MOVE "Weight out of realistic range" TO EXC-REASON-TEXT.
+           MOVE WS-TODAY TO EXC-DATE.
+           PERFORM 0900-WRITE-EXCEPTION.
+           DISPLAY "Weight out of realistic range, try again.".
+
+       0300-SAVE-INTAKE-RECORD.
+           OPEN EXTEND MEMBER-INTAKE-FILE.
+           IF INTAKE-STATUS = "35"
+               OPEN OUTPUT MEMBER-INTAKE-FILE
+           END-IF.
+           WRITE MEMBER-INTAKE-RECORD.
+           CLOSE MEMBER-INTAKE-FILE.
+
+       0900-WRITE-EXCEPTION.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF EXC-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           WRITE EXCEPTION-RECORD.
+           CLOSE EXCEPTION-FILE.
        END PROGRAM GET-INPUT.
